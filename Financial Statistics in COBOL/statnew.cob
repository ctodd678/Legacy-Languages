@@ -1,155 +1,1251 @@
-       identification division.
-       program-id. statsnew.
-
-       environment division.
-       input-output section.
-       file-control.
-       select input-file assign to in-file
-       organization is line sequential.
-       select output-file assign to out-file
-       organization is line sequential.
-
-
-
-       data division.
-       file section.
-       fd input-file.
-       01 sample-input pic x(80).
-       fd output-file.
-       01 output-line pic x(80).
-
-       working-storage section.
-       77 sx picture s9(14)v9(4) usage is computational-3.
-       77 sdev picture s9(20)v9(8) usage is computational-3.
-       77 n picture s9999 usage is computational.
-       77 m picture s9(20)v9(8) usage is computational-3.
-       77 m1 picture s9(30)v9(8) usage is computational-3.
-       77 m2 picture s9(30)v9(8) usage is computational-3.
-       77 root picture s9(14)v9(4) usage is computational-3.
-       77 i picture s9999 usage is computational.
-       77 std picture s9(25)v9(12) usage is computational-3.
-       77 temp picture s9(24)v9(12) usage is computational-3.
-       01 array-area.
-           02 x picture s9(14)v9(4) usage is computational-3
-           occurs 1000 times.
-       01 input-value.
-           02 in-x picture s9(14)v9(4).
-           02 filler picture x(62).
-       01 in-file.
-           02 filler picture x(255).
-       01 out-file.
-           02 filler picture x(255).
-       01 title-line.
-           02 filler picture x(50) value
-           ' CIS3110 A3 - Cobol Data Statistics'.
-       01 under-line.
-           02 filler picture x(45)
-           value '-----------------------------------------'.
-       01 col-heads.
-           02 filler picture x(21) value ' Input Values'.
-       01 data-line.
-           02 filler picture x(5) value spaces.
-           02 out-x picture -(14)9.9(4).
-       01 print-line-1.
-           02 filler picture x(20) value ' Mean = '.
-           02 out-mn picture -(14)9.9(4).
-       01 print-line-2.
-           02 filler picture x(24) value ' Standard Deviation = '.
-           02 out-st picture -(10)9.9(4).
-       01 print-line-3.
-           02 filler picture x(20) value ' Quadratic Mean = '.
-           02 out-gm picture -(14)9.9(4).
-       01 print-line-4.
-           02 filler picture x(20) value ' Harominc Mean = '.
-           02 out-hm picture -(14)9.9(4).
-       01 print-line-5.
-           02 filler picture x(20) value ' Median = '.
-           02 out-med picture -(14)9.9(4).
-       01 print-line-6.
-           02 filler picture x(20) value ' Variance = '.
-           02 out-var picture -(14)9.9(4).
-       
-       procedure division.
-       display 'Please enter input file name:'.
-       accept in-file from sysin.
-       display 'Please enter output file name:'.
-       accept out-file from sysin.
-       open input input-file, output output-file.
-
-       write output-line from title-line after advancing 0 lines.
-       write output-line from under-line after advancing 1 lines.
-       write output-line from col-heads after advancing 1 lines.
-       write output-line from under-line after advancing 1 lines.
-       move zero to sx.
-
-       perform input-loop varying n from 1 by 1
-           until n is greater than 1000.
-
-       input-loop.
-           read input-file into input-value at end perform b1.
-           move in-x to x(n), out-x.
-           write output-line from data-line after advancing 1 line.
-           compute sx = sx + x(n).
-
-       b1.
-           compute n = n - 1.
-           compute m = sx / n.
-           perform sum-loop varying i from 1 by 1 until i is greater than n.
-           compute std = (sdev / (n - 1)) ** 0.5.
-           write output-line from under-line after advancing 1 line.
-           move m to out-mn.
-           move std to out-st.
-           perform calc-geo-mean.
-           move m1 to out-gm.
-           perform calc-har-mean.
-           move m1 to out-hm.
-           perform calc-median.
-           move m1 to out-med.
-           perform calc-variance.
-           move m1 to out-var.
-           write output-line from print-line-1 after advancing 1 line.
-           write output-line from print-line-2 after advancing 1 line.
-           write output-line from print-line-3 after advancing 1 line.
-           write output-line from print-line-4 after advancing 1 line.
-           write output-line from print-line-5 after advancing 1 line.
-           write output-line from print-line-6 after advancing 1 line.
-           perform finish.
-
-       sum-loop.
-           compute temp = x(i) - m.
-           compute temp = temp * temp.
-           compute sdev = sdev + temp.
-
-       geo-loop.
-           compute m1 = m1 + x(i) * x(i).
-       
-       har-loop.
-           compute temp = 1 / x(i).
-           compute m1 = m1 + temp.
-
-       calc-geo-mean.
-           set m1 to 0.
-           set root to 1.
-           compute root = root / n.
-           perform geo-loop varying i from 1 by 1 until i is greater than n.
-           compute m1 = m1 / n.
-           compute m1 = m1 ** 0.5.
-
-       calc-har-mean.
-           set m1 to 0.
-           perform har-loop varying i from 1 by 1 until i is greater than n.
-           compute m1 = n / m1.
-
-       calc-median.
-           set m1 to 0.
-           sort x descending.
-           compute i rounded = (n) / 2.
-           compute m1 = x(i) + x(i + 1).
-           compute m1 = m1 / 2.
-
-       calc-variance.
-           compute m1 = std * std.
-
-       finish.
-           close input-file, output-file.
-           stop run.
+       identification division.
+       program-id. statsnew.
+       author. D. OKAFOR.
+       installation. CIS3110 BATCH OPERATIONS.
+       date-written. 03/14/2011.
+       date-compiled.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * ----------------------------------------------------------------
+      * 03/14/2011  DO   ORIGINAL PROGRAM - MEAN/STDDEV/QUADRATIC MEAN/
+      *                   HARMONIC MEAN/MEDIAN/VARIANCE FOR A SINGLE
+      *                   SAMPLE FILE OF UP TO 1000 VALUES.
+      * 08/09/2026  RT   RAISED THE SAMPLE TABLE TO 10000 ENTRIES AND
+      *                   ADDED A LOUD TRUNCATION NOTICE WHEN A FILE
+      *                   STILL OVERRUNS THE TABLE.
+      * 08/09/2026  RT   REPLACED THE SYSIN PROMPTS WITH PARM/DD-NAME
+      *                   DRIVEN FILE SELECTION FOR UNATTENDED RUNS.
+      * 08/09/2026  RT   ADDED INPUT VALIDATION - NON-NUMERIC, ZERO AND
+      *                   OUT-OF-RANGE ROWS ARE REJECTED AND LISTED
+      *                   INSTEAD OF BLOWING UP THE HARMONIC MEAN.
+      * 08/09/2026  RT   ADDED MIN, MAX, RANGE AND 25TH/75TH PERCENTILE
+      *                   (QUARTILE) FIGURES, OFF THE SAME SORTED TABLE
+      *                   THE MEDIAN ALREADY BUILDS.
+      * 08/09/2026  RT   ADDED A DRIVER-FILE BATCH MODE - A LIST OF
+      *                   DATASET NAMES IS PROCESSED ONE RUN APIECE,
+      *                   WITH EACH DATASET'S BLOCK APPENDED TO ONE
+      *                   COMBINED OUT-FILE.
+      * 08/09/2026  RT   ADDED A CHECKPOINT/RESTART CAPABILITY SO A RUN
+      *                   THAT ABENDS PARTWAY THROUGH A BIG FILE CAN BE
+      *                   RESTARTED WITHOUT REPROCESSING FROM RECORD 1.
+      * 08/09/2026  RT   ADDED OPTIONAL HDR/TRL CONTROL RECORDS WITH AN
+      *                   EXPECTED ROW COUNT, RECONCILED AGAINST THE
+      *                   ACTUAL COUNT OF GOOD ROWS AT REPORT END.
+      * 08/09/2026  RT   ADDED A CSV EXPORT FILE ALONGSIDE THE PRINTED
+      *                   REPORT, ONE ROW PER DATASET, FOR SPREADSHEET
+      *                   IMPORT.
+      * 08/09/2026  RT   TURNED THE UNUSED INPUT-VALUE FILLER INTO A
+      *                   WEIGHT/FREQUENCY FIELD SO FREQUENCY-TABLE
+      *                   INPUT CAN DRIVE A WEIGHTED MEAN, VARIANCE AND
+      *                   MEDIAN DIRECTLY, WITHOUT PRE-EXPANDING ROWS.
+      * 08/09/2026  RT   ADDED A RUN LOG - EVERY EXECUTION APPENDS ITS
+      *                   DATE/TIME, IN/OUT FILE NAMES AND RECORD READ/
+      *                   REJECT COUNTS TO A PERSISTENT AUDIT TRAIL.
+      ******************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select input-file assign to dynamic in-file-name
+               organization is line sequential
+               file status is in-status.
+           select output-file assign to dynamic out-file-name
+               organization is line sequential
+               file status is out-status.
+           select driver-file assign to dynamic driver-file-name
+               organization is line sequential
+               file status is driver-status.
+           select checkpoint-file assign to "CKPTFILE"
+               organization is sequential
+               file status is ckpt-status.
+           select csv-file assign to dynamic csv-file-name
+               organization is line sequential
+               file status is csv-status.
+           select run-log-file assign to "RUNLOG"
+               organization is line sequential
+               file status is runlog-status.
+
+       data division.
+       file section.
+       fd input-file.
+       01  sample-input            picture x(80).
+       fd output-file.
+       01  output-line             picture x(80).
+       fd driver-file.
+       01  driver-record            picture x(30).
+       fd checkpoint-file.
+       01  ckpt-file-rec            picture x(96).
+       fd csv-file.
+       01  csv-line                picture x(200).
+       fd run-log-file.
+       01  run-log-record          picture x(160).
+
+       working-storage section.
+       77  sx                  picture s9(14)v9(4) usage is comp-3.
+       77  sdev                picture s9(20)v9(8) usage is comp-3.
+       77  n                   picture s9(07) usage is comp.
+       77  m                   picture s9(20)v9(8) usage is comp-3.
+       77  m1                  picture s9(30)v9(8) usage is comp-3.
+       77  i                   picture s9(07) usage is comp.
+       77  std                 picture s9(25)v9(12) usage is comp-3.
+       77  temp                picture s9(24)v9(12) usage is comp-3.
+       77  degrees-freedom     picture s9(14) usage is comp.
+       77  q1-rank             picture s9(07) usage is comp.
+       77  q3-rank             picture s9(07) usage is comp.
+       77  q1-idx              picture s9(07) usage is comp.
+       77  q3-idx              picture s9(07) usage is comp.
+       77  table-max           picture s9(07) usage is comp
+                                value 10000.
+       77  skipped-count       picture s9(07) usage is comp
+                                value zero.
+       77  total-weight        picture s9(14) usage is comp
+                                value zero.
+       77  cum-weight          picture s9(14) usage is comp.
+       77  median-idx          picture s9(07) usage is comp.
+       01  eof-sw              picture x(01) value 'N'.
+           88  at-eof                    value 'Y'.
+       01  truncated-sw        picture x(01) value 'N'.
+           88  table-truncated           value 'Y'.
+       01  in-status           picture x(02).
+       01  out-status          picture x(02).
+       01  driver-status       picture x(02).
+       01  csv-status          picture x(02).
+
+      ******************************************************************
+      * CSV EXPORT - ONE COMMA-DELIMITED ROW PER DATASET IS WRITTEN TO
+      * CSV-FILE ALONGSIDE THE PRINTED REPORT, CARRYING THE SAME SIX
+      * STATISTICS PLUS THE RECORD COUNT FOR SPREADSHEET IMPORT.  THE
+      * FILE IS OPENED FRESH FOR EACH RUN, NOT APPENDED TO ACROSS RUNS.
+      ******************************************************************
+       01  csv-file-name       picture x(30) value 'CSVFILE'.
+       01  csv-n-display       picture zzzzzz9.
+       01  csv-header-line     picture x(60) value
+           'DATASET,N,MEAN,STDDEV,QUAD_MEAN,HARM_MEAN,MEDIAN,VARIANCE'.
+
+      ******************************************************************
+      * RUN LOG / AUDIT TRAIL - EVERY EXECUTION APPENDS ONE LINE PER
+      * DATASET PROCESSED TO RUNLOG, RECORDING WHEN IT RAN, WHICH
+      * IN/OUT FILES WERE USED, AND HOW MANY RECORDS WERE READ VERSUS
+      * REJECTED.  RUNLOG IS EXTENDED ACROSS RUNS, NOT OVERWRITTEN; IF
+      * IT DOES NOT EXIST YET, THIS RUN CREATES IT FIRST.
+      ******************************************************************
+       01  runlog-status       picture x(02).
+       01  run-date            picture 9(08).
+       01  run-time            picture 9(08).
+       01  runlog-line.
+           02  filler picture x(10) value ' RUN DATE'.
+           02  out-run-date picture 9(08).
+           02  filler picture x(06) value ' TIME '.
+           02  out-run-time picture 9(06).
+           02  filler picture x(10) value ' IN-FILE '.
+           02  out-run-infile picture x(30).
+           02  filler picture x(11) value ' OUT-FILE '.
+           02  out-run-outfile picture x(30).
+           02  filler picture x(07) value ' READ '.
+           02  out-run-read picture zzzzzz9.
+           02  filler picture x(11) value ' REJECTED '.
+           02  out-run-rejected picture zzzzzz9.
+
+      ******************************************************************
+      * DRIVER-FILE BATCH MODE - WHEN DRIVER-FILE-NAME IS SET (VIA THE
+      * DRV= PARM KEY) EACH LINE OF THE DRIVER FILE NAMES ONE DATASET
+      * TO BE RUN THROUGH THE SAME INPUT/CALC LOGIC IN TURN, WITH ALL
+      * OF THE RESULTING BLOCKS APPENDED TO THE ONE COMBINED OUT-FILE.
+      ******************************************************************
+       01  driver-file-name    picture x(30) value spaces.
+       01  drv-eof-sw          picture x(01) value 'N'.
+           88  drv-eof                   value 'Y'.
+
+      ******************************************************************
+      * CHECKPOINT / RESTART - EVERY CKPT-INTERVAL ROWS THE PROGRAM
+      * REWRITES CKPTFILE AS A FULL SNAPSHOT: ONE CTRL RECORD HOLDING
+      * THE RUNNING COUNTS PLUS ONE DATA RECORD PER SAMPLE STORED SO
+      * FAR.  ON THE NEXT RUN, IF A CTRL RECORD IS FOUND THAT MATCHES
+      * THE CURRENT DATASET, THE COUNTS AND SAMPLES ARE RESTORED AND
+      * THAT MANY INPUT RECORDS ARE SKIPPED RATHER THAN REPROCESSED.
+      ******************************************************************
+       77  ckpt-interval       picture s9(07) usage is comp
+                                value 500.
+       77  ckpt-countdown      picture s9(07) usage is comp.
+       77  resume-skip-count   picture s9(07) usage is comp value zero.
+       01  ckpt-status         picture x(02).
+       01  ckpt-record.
+           02  ckpt-tag            picture x(04).
+           02  ckpt-body           picture x(92).
+       01  ckpt-ctrl-fields redefines ckpt-record.
+           02  filler              picture x(04).
+           02  ckpt-c-dataset      picture x(30).
+           02  ckpt-c-rows-seen    picture 9(07).
+           02  ckpt-c-n            picture 9(07).
+           02  ckpt-c-sx           picture s9(14)v9(4) usage is
+                                        comp-3.
+           02  ckpt-c-skipped      picture 9(07).
+           02  ckpt-c-rejects      picture 9(07).
+           02  ckpt-c-recon-exp    picture 9(07).
+           02  ckpt-c-recon-seen   picture x(01).
+           02  ckpt-c-total-weight picture 9(14).
+           02  filler              picture x(02).
+       01  ckpt-data-fields redefines ckpt-record.
+           02  filler              picture x(04).
+           02  ckpt-d-x            picture s9(14)v9(4).
+           02  ckpt-d-w            picture 9(07).
+           02  filler              picture x(67).
+
+      ******************************************************************
+      * RJCT RECORDS PERSIST THE REJECT-AREA DETAIL TABLE (ONE PER
+      * REJECTED ROW, SAME CAP AS THE PRINTED REJECT LIST) SO A RESTART
+      * DOES NOT PRINT BLANK LINES FOR REJECTS LOGGED BEFORE THE LAST
+      * CHECKPOINT.
+      ******************************************************************
+       01  ckpt-reject-fields redefines ckpt-record.
+           02  filler              picture x(04).
+           02  ckpt-r-recno        picture 9(07).
+           02  ckpt-r-text         picture x(40).
+           02  ckpt-r-reason       picture x(20).
+           02  filler              picture x(25).
+
+      ******************************************************************
+      * INPUT VALIDATION - A ROW MUST BE PRESENT, NUMERIC AND WITHIN A
+      * SANE RANGE BEFORE IT IS ALLOWED NEAR THE MATH.  A ZERO VALUE IN
+      * PARTICULAR WOULD ABEND THE HARMONIC MEAN'S 1/X(I) DIVISION.
+      ******************************************************************
+       01  bad-row-sw          picture x(01) value 'N'.
+           88  row-is-bad                value 'Y'.
+       01  cur-reject-reason   picture x(20).
+       77  reject-count        picture s9(07) usage is comp value zero.
+       77  reject-print-limit  picture s9(07) usage is comp.
+       77  rows-seen           picture s9(07) usage is comp value zero.
+       77  range-limit         picture s9(14)v9(4) usage is comp-3
+                                value 999999999.9999.
+       77  negative-range-limit picture s9(14)v9(4) usage is comp-3
+                                value -999999999.9999.
+       01  reject-area.
+           02  reject-entry    occurs 2000 times.
+               03  rj-recno        picture s9(07) usage is comp.
+               03  rj-text         picture x(40).
+               03  rj-reason       picture x(20).
+
+      ******************************************************************
+      * PARM / COMMAND-LINE HANDLING FOR UNATTENDED BATCH RUNS.  A
+      * SITE THAT STILL WANTS TO DRIVE FILE NAMES FROM JCL DD CARDS
+      * CAN LEAVE THE DEFAULTS ALONE AND JUST POINT THE DD AT THE
+      * RIGHT DATASET; A PARM OF IN=xxx,OUT=xxx OVERRIDES THEM.
+      ******************************************************************
+       01  parm-line           picture x(160).
+       01  parm-token-area.
+           02  parm-token          picture x(40) occurs 10 times.
+       77  parm-token-count    picture s9(02) usage is comp value zero.
+       77  tok-idx             picture s9(02) usage is comp.
+       01  tok-key             picture x(20).
+       01  tok-val             picture x(40).
+
+      ******************************************************************
+      * SAMPLE TABLE - RAISED TO 10000-ROW CAPACITY SO A FULL WEEK'S
+      * WORTH OF READINGS NO LONGER SILENTLY LOSES DATA PAST ROW 1000.
+      * EACH ENTRY NOW CARRIES ITS WEIGHT (W) ALONGSIDE ITS VALUE (X)
+      * SO SORT X DESCENDING - USED BY CALC-MEDIAN - CARRIES THE
+      * MATCHING WEIGHT ALONG WITH EVERY VALUE IT REORDERS.
+      ******************************************************************
+       01  array-area.
+           02  sample-entry        occurs 1 to 10000 times depending
+                                        on n.
+               03  x               picture s9(14)v9(4) usage is
+                                        comp-3.
+               03  w               picture s9(07) usage is comp.
+
+      ******************************************************************
+      * INPUT-VALUE - THE 62 BYTES ONCE LEFT AS PURE FILLER NOW CARRY
+      * AN OPTIONAL WEIGHT/FREQUENCY COUNT (IN-WEIGHT) SO A FREQUENCY
+      * TABLE ROW LIKE "VALUE 42 OCCURRED 17 TIMES" CAN BE FED IN
+      * DIRECTLY.  A ROW WITH NO WEIGHT (BLANK, ZERO, NEGATIVE OR
+      * NON-NUMERIC) DEFAULTS TO A WEIGHT OF 1, SO EXISTING ONE-ROW-
+      * PER-OBSERVATION FILES ARE UNAFFECTED.
+      ******************************************************************
+       01  input-value.
+           02  in-x                picture s9(14)v9(4).
+           02  in-weight           picture 9(07).
+           02  filler              picture x(55).
+
+      ******************************************************************
+      * OPTIONAL HDR/TRL CONTROL RECORD - A RECORD WHOSE FIRST 3 BYTES
+      * SPELL "HDR" OR "TRL" IS A ROW-COUNT CONTROL RECORD, NOT A DATA
+      * ROW, AND IS RECONCILED AGAINST THE ACTUAL GOOD-ROW COUNT AT
+      * REPORT END INSTEAD OF BEING FED TO THE VALIDATION LOGIC.
+      ******************************************************************
+       01  recon-view redefines input-value.
+           02  recon-tag           picture x(03).
+           02  recon-count         picture 9(07).
+           02  filler              picture x(70).
+
+      ******************************************************************
+      * HDR AND TRL EACH GET THEIR OWN HOLD FIELD AND SEEN SWITCH SO
+      * A FILE CARRYING BOTH CAN BE RECONCILED THREE WAYS - HDR VS N,
+      * TRL VS N, AND HDR VS TRL - INSTEAD OF THE LAST CONTROL RECORD
+      * READ SILENTLY OVERWRITING THE FIRST.  ONLY THE HDR PAIR IS
+      * CARRIED IN THE CHECKPOINT (SEE CKPT-C-RECON-EXP/-SEEN BELOW);
+      * TRL IS ALWAYS READ FRESH IN THE SAME RUN THAT CONSUMES IT,
+      * SINCE HITTING EOF ON A TRL RECORD MEANS THE DATASET IS DONE
+      * AND ITS CHECKPOINT IS ABOUT TO BE CLEARED ANYWAY.
+      ******************************************************************
+       77  recon-hdr-hold      picture s9(07) usage is comp value zero.
+       77  recon-trl-hold      picture s9(07) usage is comp value zero.
+       01  recon-hdr-seen-sw   picture x(01) value 'N'.
+           88  recon-hdr-seen           value 'Y'.
+       01  recon-trl-seen-sw   picture x(01) value 'N'.
+           88  recon-trl-seen           value 'Y'.
+       01  in-file-name        picture x(30) value 'INFILE'.
+       01  out-file-name       picture x(30) value 'OUTFILE'.
+       01  title-line.
+           02  filler picture x(50) value
+               ' CIS3110 A3 - Cobol Data Statistics'.
+       01  under-line.
+           02  filler picture x(45)
+               value '-----------------------------------------'.
+       01  col-heads.
+           02  filler picture x(21) value ' Input Values'.
+       01  data-line.
+           02  filler picture x(5) value spaces.
+           02  out-x picture -(14)9.9(4).
+       01  print-line-1.
+           02  filler picture x(20) value ' Mean = '.
+           02  out-mn picture -(14)9.9(4).
+       01  print-line-2.
+           02  filler picture x(24) value ' Standard Deviation = '.
+           02  out-st picture -(10)9.9(4).
+       01  print-line-3.
+           02  filler picture x(20) value ' Quadratic Mean = '.
+           02  out-gm picture -(14)9.9(4).
+       01  print-line-4.
+           02  filler picture x(20) value ' Harominc Mean = '.
+           02  out-hm picture -(14)9.9(4).
+       01  print-line-5.
+           02  filler picture x(20) value ' Median = '.
+           02  out-med picture -(14)9.9(4).
+       01  print-line-6.
+           02  filler picture x(20) value ' Variance = '.
+           02  out-var picture -(14)9.9(4).
+       01  print-line-7.
+           02  filler picture x(20) value ' Minimum = '.
+           02  out-min picture -(14)9.9(4).
+       01  print-line-8.
+           02  filler picture x(20) value ' Maximum = '.
+           02  out-max picture -(14)9.9(4).
+       01  print-line-9.
+           02  filler picture x(20) value ' Range = '.
+           02  out-range picture -(14)9.9(4).
+       01  print-line-10.
+           02  filler picture x(28) value ' 25th Percentile (Q1) = '.
+           02  out-q1 picture -(14)9.9(4).
+       01  print-line-11.
+           02  filler picture x(28) value ' 75th Percentile (Q3) = '.
+           02  out-q3 picture -(14)9.9(4).
+       01  truncation-line.
+           02  filler picture x(26) value
+               ' *** TRUNCATED AT '.
+           02  out-trunc-limit picture zzzzz9.
+           02  filler picture x(10) value ' RECORDS, '.
+           02  out-trunc-skipped picture zzzzz9.
+           02  filler picture x(22) value ' REMAINING SKIPPED'.
+       01  no-valid-line.
+           02  filler picture x(50) value
+               ' *** INSUFFICIENT VALID DATA FOR STATISTICS - NOT '.
+           02  filler picture x(12) value 'COMPUTED ***'.
+       01  reject-section-header.
+           02  filler picture x(30) value ' Rejected Input Records:'.
+       01  reject-detail-line.
+           02  filler picture x(02) value spaces.
+           02  out-reject-recno picture zzzzzz9.
+           02  filler picture x(03) value ' - '.
+           02  out-reject-text picture x(40).
+           02  filler picture x(02) value ' ('.
+           02  out-reject-reason picture x(20).
+           02  filler picture x(01) value ')'.
+       01  reject-count-line.
+           02  filler picture x(30) value
+               ' Total Records Rejected = '.
+           02  out-reject-count picture zzzzzz9.
+       01  dataset-label-line.
+           02  filler picture x(10) value ' Dataset: '.
+           02  out-dataset-name picture x(30).
+       01  reconciliation-line.
+           02  filler picture x(20) value ' HDR RECONCILIATION:'.
+           02  filler picture x(10) value ' EXPECTED '.
+           02  out-recon-expected picture zzzzzz9.
+           02  filler picture x(08) value ' / READ '.
+           02  out-recon-read picture zzzzzz9.
+           02  filler picture x(03) value ' / '.
+           02  out-recon-result picture x(09).
+       01  reconciliation-trl-line.
+           02  filler picture x(20) value ' TRL RECONCILIATION:'.
+           02  filler picture x(10) value ' EXPECTED '.
+           02  out-recon-trl-expected picture zzzzzz9.
+           02  filler picture x(08) value ' / READ '.
+           02  out-recon-trl-read picture zzzzzz9.
+           02  filler picture x(03) value ' / '.
+           02  out-recon-trl-result picture x(09).
+       01  reconciliation-xcheck-line.
+           02  filler picture x(27) value
+               ' *** HDR/TRL MISMATCH: HDR='.
+           02  out-recon-xcheck-hdr picture zzzzzz9.
+           02  filler picture x(08) value ' VS TRL='.
+           02  out-recon-xcheck-trl picture zzzzzz9.
+           02  filler picture x(04) value ' ***'.
+
+       procedure division.
+       0000-mainline.
+           perform 1000-initialize thru 1000-exit.
+           if driver-file-name not = spaces
+               perform 4000-batch-loop thru 4000-exit
+           else
+               perform 1300-start-dataset thru 1300-exit
+               perform 2000-read-loop thru 2000-exit
+               perform 3000-calc-and-print thru 3000-exit
+               close input-file
+           end-if.
+           perform 9999-exit thru 9999-exit.
+       0000-exit.
+           exit.
+
+       1000-initialize.
+           perform 1100-get-parm thru 1100-exit.
+           open output output-file.
+           if out-status not = '00'
+               display ' *** UNABLE TO OPEN OUTPUT FILE, STATUS = '
+                   out-status
+               move 16 to return-code
+               stop run
+           end-if.
+           write output-line from title-line after advancing 0 lines.
+           open output csv-file.
+           if csv-status not = '00'
+               display ' *** UNABLE TO OPEN CSV FILE, STATUS = '
+                   csv-status
+               move 16 to return-code
+               stop run
+           end-if.
+           write csv-line from csv-header-line.
+       1000-exit.
+           exit.
+
+      ******************************************************************
+      * 1100-GET-PARM - PICKS UP AN OPTIONAL PARM STRING OF THE FORM
+      * IN=ddname,OUT=ddname.  WITH NO PARM AT ALL THE DEFAULT DD
+      * NAMES (INFILE/OUTFILE) ARE USED, SO EXISTING JCL KEEPS WORKING.
+      ******************************************************************
+       1100-get-parm.
+           move spaces to parm-line.
+           accept parm-line from command-line.
+           if parm-line not = spaces
+               perform 1110-parse-parm thru 1110-exit
+           end-if.
+       1100-exit.
+           exit.
+
+       1110-parse-parm.
+           move zero to parm-token-count.
+           move spaces to parm-token-area.
+           unstring parm-line delimited by ','
+               into parm-token(1) parm-token(2) parm-token(3)
+                    parm-token(4) parm-token(5) parm-token(6)
+                    parm-token(7) parm-token(8) parm-token(9)
+                    parm-token(10)
+               tallying in parm-token-count.
+           perform 1120-apply-token thru 1120-exit
+               varying tok-idx from 1 by 1
+               until tok-idx > parm-token-count.
+       1110-exit.
+           exit.
+
+       1120-apply-token.
+           if parm-token(tok-idx) not = spaces
+               move spaces to tok-key tok-val
+               unstring parm-token(tok-idx) delimited by '='
+                   into tok-key tok-val
+               evaluate tok-key
+                   when 'IN'
+                       move tok-val to in-file-name
+                   when 'OUT'
+                       move tok-val to out-file-name
+                   when 'DRV'
+                       move tok-val to driver-file-name
+                   when 'CSV'
+                       move tok-val to csv-file-name
+                   when other
+                       continue
+               end-evaluate
+           end-if.
+       1120-exit.
+           exit.
+
+      ******************************************************************
+      * 1200-RESET-ACCUMULATORS - PUTS ALL THE PER-DATASET WORKING
+      * STORAGE BACK TO ITS STARTING STATE.  CALLED ONCE FOR A NORMAL
+      * SINGLE-FILE RUN AND ONCE PER DATASET IN DRIVER BATCH MODE SO
+      * ONE DATASET'S FIGURES NEVER BLEED INTO THE NEXT.
+      ******************************************************************
+       1200-reset-accumulators.
+           move zero to sx.
+           move zero to sdev.
+           move zero to n.
+           move zero to total-weight.
+           move zero to reject-count.
+           move zero to skipped-count.
+           move zero to rows-seen.
+           move 'N' to eof-sw.
+           move 'N' to truncated-sw.
+           move 'N' to bad-row-sw.
+           move 'N' to recon-hdr-seen-sw.
+           move 'N' to recon-trl-seen-sw.
+           move zero to recon-hdr-hold.
+           move zero to recon-trl-hold.
+           move ckpt-interval to ckpt-countdown.
+       1200-exit.
+           exit.
+
+      ******************************************************************
+      * 1300-START-DATASET - OPENS THE CURRENT INPUT-FILE (IN-FILE-NAME
+      * ALREADY POINTS AT THE RIGHT DATASET), RESETS THE ACCUMULATORS,
+      * AND WRITES THE REPORT HEADING FOR THIS BLOCK.  IN DRIVER BATCH
+      * MODE A DATASET LABEL LINE IS ALSO WRITTEN SO THE COMBINED
+      * REPORT SHOWS WHICH BLOCK CAME FROM WHICH DATASET.
+      ******************************************************************
+       1300-start-dataset.
+           perform 1200-reset-accumulators thru 1200-exit.
+           open input input-file.
+           if in-status not = '00'
+               display ' *** UNABLE TO OPEN INPUT FILE ' in-file-name
+                   ', STATUS = ' in-status
+               move 16 to return-code
+               stop run
+           end-if.
+           perform 1350-load-checkpoint thru 1350-exit.
+           if driver-file-name not = spaces
+               move in-file-name to out-dataset-name
+               write output-line from dataset-label-line
+                   after advancing 2 lines
+           end-if.
+           write output-line from under-line after advancing 1 lines.
+           write output-line from col-heads after advancing 1 lines.
+           write output-line from under-line after advancing 1 lines.
+       1300-exit.
+           exit.
+
+      ******************************************************************
+      * 1350-LOAD-CHECKPOINT - IF CKPTFILE HOLDS A CTRL RECORD FOR THIS
+      * SAME DATASET, THE RUNNING COUNTS AND STORED SAMPLES ARE PULLED
+      * BACK IN AND RESUME-SKIP-COUNT IS SET SO THE READ LOOP KNOWS HOW
+      * MANY INPUT RECORDS TO SKIP WITHOUT REPROCESSING THEM.
+      ******************************************************************
+       1350-load-checkpoint.
+           move zero to resume-skip-count.
+           open input checkpoint-file.
+           if ckpt-status = '00'
+               perform 1355-read-checkpoint thru 1355-exit
+               close checkpoint-file
+           end-if.
+       1350-exit.
+           exit.
+
+       1355-read-checkpoint.
+           read checkpoint-file into ckpt-record
+               at end move high-values to ckpt-tag
+           end-read.
+           if ckpt-tag = 'CTRL' and ckpt-c-dataset = in-file-name
+               move ckpt-c-rows-seen to rows-seen
+               move ckpt-c-rows-seen to resume-skip-count
+               move ckpt-c-n to n
+               move ckpt-c-sx to sx
+               move ckpt-c-skipped to skipped-count
+               move ckpt-c-rejects to reject-count
+               move ckpt-c-recon-exp to recon-hdr-hold
+               move ckpt-c-recon-seen to recon-hdr-seen-sw
+               move ckpt-c-total-weight to total-weight
+               perform 1360-load-one-data-row thru 1360-exit
+                   varying i from 1 by 1 until i is greater than n
+               if reject-count > 2000
+                   move 2000 to reject-print-limit
+               else
+                   move reject-count to reject-print-limit
+               end-if
+               perform 1365-load-one-reject-row thru 1365-exit
+                   varying i from 1 by 1 until i is greater than
+                       reject-print-limit
+           end-if.
+       1355-exit.
+           exit.
+
+       1360-load-one-data-row.
+           read checkpoint-file into ckpt-record
+               at end continue
+           end-read.
+           if ckpt-tag = 'DATA'
+               move ckpt-d-x to x(i)
+               move ckpt-d-w to w(i)
+           end-if.
+       1360-exit.
+           exit.
+
+      ******************************************************************
+      * 1365-LOAD-ONE-REJECT-ROW - RESTORES ONE REJECT-AREA DETAIL ROW
+      * FROM AN RJCT CHECKPOINT RECORD SO 3500-PRINT-REJECTS DOES NOT
+      * PRINT BLANK LINES FOR REJECTS LOGGED BEFORE A RESTART.
+      ******************************************************************
+       1365-load-one-reject-row.
+           read checkpoint-file into ckpt-record
+               at end continue
+           end-read.
+           if ckpt-tag = 'RJCT'
+               move ckpt-r-recno to rj-recno(i)
+               move ckpt-r-text to rj-text(i)
+               move ckpt-r-reason to rj-reason(i)
+           end-if.
+       1365-exit.
+           exit.
+
+      ******************************************************************
+      * 2000-READ-LOOP - FILLS THE SAMPLE TABLE UP TO TABLE-MAX ROWS.
+      * IF THE FILE STILL HAS DATA LEFT WHEN THE TABLE FILLS, THE
+      * REMAINING ROWS ARE DRAINED AND COUNTED RATHER THAN LOST
+      * WITHOUT A TRACE.
+      ******************************************************************
+       2000-read-loop.
+           move zero to i.
+           perform 2050-skip-processed-record thru 2050-exit
+               until i >= resume-skip-count or at-eof.
+           perform 2100-read-one-record thru 2100-exit
+               until at-eof or n = table-max.
+           if n = table-max and not at-eof
+               move 'Y' to truncated-sw
+               perform 2200-drain-one-record thru 2200-exit
+                   until at-eof
+           end-if.
+       2000-exit.
+           exit.
+
+      ******************************************************************
+      * 2050-SKIP-PROCESSED-RECORD - ON A RESTART, READS AND DISCARDS
+      * A RECORD THAT WAS ALREADY ACCOUNTED FOR BY THE LOADED
+      * CHECKPOINT, WITHOUT RE-VALIDATING OR RE-STORING IT.  A HDR/TRL
+      * CONTROL RECORD ENCOUNTERED ALONG THE WAY IS ALSO DISCARDED HERE
+      * BUT DOES NOT COUNT AGAINST RESUME-SKIP-COUNT, SINCE RESUME-
+      * SKIP-COUNT IS BUILT FROM ROWS-SEEN, WHICH ONLY COUNTS DATA
+      * ROWS - THE SAME RULE 2100-READ-ONE-RECORD FOLLOWS.
+      ******************************************************************
+       2050-skip-processed-record.
+           read input-file into input-value
+               at end move 'Y' to eof-sw
+           end-read.
+           if not at-eof and recon-tag not = 'HDR'
+                   and recon-tag not = 'TRL'
+               add 1 to i
+           end-if.
+       2050-exit.
+           exit.
+
+       2100-read-one-record.
+           read input-file into input-value
+               at end move 'Y' to eof-sw
+           end-read.
+           if not at-eof
+               evaluate recon-tag
+                   when 'HDR'
+                       move recon-count to recon-hdr-hold
+                       move 'Y' to recon-hdr-seen-sw
+                   when 'TRL'
+                       move recon-count to recon-trl-hold
+                       move 'Y' to recon-trl-seen-sw
+                   when other
+                       add 1 to rows-seen
+                       perform 2110-validate-record thru 2110-exit
+                       if row-is-bad
+                           perform 2120-log-reject thru 2120-exit
+                       else
+                           add 1 to n
+                           move in-x to x(n), out-x
+                           perform 2115-resolve-weight thru 2115-exit
+                           write output-line from data-line
+                               after advancing 1 line
+                           compute sx = sx + (x(n) * w(n))
+                           add w(n) to total-weight
+                       end-if
+                       perform 2130-checkpoint-tick thru 2130-exit
+               end-evaluate
+           end-if.
+       2100-exit.
+           exit.
+
+      ******************************************************************
+      * 2110-VALIDATE-RECORD - A ROW IS BAD IF IT IS NOT NUMERIC, IS
+      * ZERO, OR FALLS OUTSIDE THE RANGE THE TABLE'S PICTURE CAN HOLD.
+      ******************************************************************
+       2110-validate-record.
+           move 'N' to bad-row-sw.
+           move spaces to cur-reject-reason.
+           if in-x is not numeric
+               move 'Y' to bad-row-sw
+               move 'NON-NUMERIC' to cur-reject-reason
+           else
+               if in-x = zero
+                   move 'Y' to bad-row-sw
+                   move 'ZERO VALUE' to cur-reject-reason
+               else
+                   if in-x < negative-range-limit
+                           or in-x > range-limit
+                       move 'Y' to bad-row-sw
+                       move 'OUT OF RANGE' to cur-reject-reason
+                   end-if
+               end-if
+           end-if.
+       2110-exit.
+           exit.
+
+      ******************************************************************
+      * 2115-RESOLVE-WEIGHT - IN-WEIGHT DRIVES W(N) WHEN IT IS A
+      * SANE POSITIVE NUMBER; OTHERWISE THE ROW IS TREATED AS A
+      * PLAIN, UNWEIGHTED OBSERVATION (WEIGHT OF 1).
+      ******************************************************************
+       2115-resolve-weight.
+           if in-weight is numeric and in-weight > zero
+               move in-weight to w(n)
+           else
+               move 1 to w(n)
+           end-if.
+       2115-exit.
+           exit.
+
+       2120-log-reject.
+           add 1 to reject-count.
+           if reject-count <= 2000
+               move rows-seen to rj-recno(reject-count)
+               move sample-input to rj-text(reject-count)
+               move cur-reject-reason to rj-reason(reject-count)
+           end-if.
+       2120-exit.
+           exit.
+
+      ******************************************************************
+      * 2130-CHECKPOINT-TICK - EVERY CKPT-INTERVAL RECORDS, TAKES A
+      * FRESH CHECKPOINT SNAPSHOT OF WHERE THE RUN HAS GOTTEN TO.
+      ******************************************************************
+       2130-checkpoint-tick.
+           subtract 1 from ckpt-countdown.
+           if ckpt-countdown <= zero
+               perform 2140-write-checkpoint thru 2140-exit
+               move ckpt-interval to ckpt-countdown
+           end-if.
+       2130-exit.
+           exit.
+
+       2140-write-checkpoint.
+           open output checkpoint-file.
+           move 'CTRL' to ckpt-tag.
+           move in-file-name to ckpt-c-dataset.
+           move rows-seen to ckpt-c-rows-seen.
+           move n to ckpt-c-n.
+           move sx to ckpt-c-sx.
+           move skipped-count to ckpt-c-skipped.
+           move reject-count to ckpt-c-rejects.
+           move recon-hdr-hold to ckpt-c-recon-exp.
+           move recon-hdr-seen-sw to ckpt-c-recon-seen.
+           move total-weight to ckpt-c-total-weight.
+           write ckpt-file-rec from ckpt-record.
+           perform 2150-write-one-data-row thru 2150-exit
+               varying i from 1 by 1 until i is greater than n.
+           if reject-count > 2000
+               move 2000 to reject-print-limit
+           else
+               move reject-count to reject-print-limit
+           end-if.
+           perform 2160-write-one-reject-row thru 2160-exit
+               varying i from 1 by 1 until i is greater than
+                   reject-print-limit.
+           close checkpoint-file.
+       2140-exit.
+           exit.
+
+       2150-write-one-data-row.
+           move 'DATA' to ckpt-tag.
+           move x(i) to ckpt-d-x.
+           move w(i) to ckpt-d-w.
+           write ckpt-file-rec from ckpt-record.
+       2150-exit.
+           exit.
+
+      ******************************************************************
+      * 2160-WRITE-ONE-REJECT-ROW - PERSISTS ONE REJECT-AREA DETAIL ROW
+      * AS AN RJCT CHECKPOINT RECORD, MIRRORING 2150-WRITE-ONE-DATA-ROW
+      * SO A RESTART CAN RESTORE THE REJECT LIST AS WELL AS THE SAMPLE
+      * TABLE.
+      ******************************************************************
+       2160-write-one-reject-row.
+           move 'RJCT' to ckpt-tag.
+           move rj-recno(i) to ckpt-r-recno.
+           move rj-text(i) to ckpt-r-text.
+           move rj-reason(i) to ckpt-r-reason.
+           write ckpt-file-rec from ckpt-record.
+       2160-exit.
+           exit.
+
+      ******************************************************************
+      * 2200-DRAIN-ONE-RECORD - ONCE THE SAMPLE TABLE IS FULL, REMAINING
+      * INPUT IS DRAINED RATHER THAN PROCESSED.  AN HDR/TRL CONTROL
+      * RECORD ENCOUNTERED DURING THE DRAIN IS STILL RECONCILED, NOT
+      * COUNTED AS A SKIPPED DATA ROW, THE SAME WAY 2100-READ-ONE-RECORD
+      * TREATS ONE BEFORE THE TABLE FILLS.
+      ******************************************************************
+       2200-drain-one-record.
+           read input-file into input-value
+               at end move 'Y' to eof-sw
+           end-read.
+           if not at-eof
+               evaluate recon-tag
+                   when 'HDR'
+                       move recon-count to recon-hdr-hold
+                       move 'Y' to recon-hdr-seen-sw
+                   when 'TRL'
+                       move recon-count to recon-trl-hold
+                       move 'Y' to recon-trl-seen-sw
+                   when other
+                       add 1 to skipped-count
+               end-evaluate
+           end-if.
+       2200-exit.
+           exit.
+
+      ******************************************************************
+      * 3000-CALC-AND-PRINT - WHEN EVERY INPUT ROW WAS REJECTED (OR THE
+      * FILE HELD NO DATA ROWS AT ALL) TOTAL-WEIGHT IS STILL ZERO AT
+      * THIS POINT AND NONE OF THE MEAN/VARIANCE/MEDIAN MATH BELOW CAN
+      * RUN - IT ALL DIVIDES BY TOTAL-WEIGHT OR A COUNT DERIVED FROM
+      * IT.  THE RECONCILIATION, REJECT LIST, CSV ROW, RUN LOG AND
+      * CHECKPOINT CLEANUP STILL HAPPEN SO THE RUN LEAVES A COMPLETE
+      * RECORD OF WHAT WAS SEEN, EVEN THOUGH NO STATISTICS COME OUT.
+      ******************************************************************
+       3000-calc-and-print.
+           write output-line from under-line after advancing 1 line.
+           if total-weight <= 1
+               write output-line from no-valid-line
+                   after advancing 1 line
+           else
+               perform 3050-calc-and-print-stats thru 3050-exit
+           end-if.
+           if recon-hdr-seen
+               perform 3600-print-reconciliation thru 3600-exit
+           end-if.
+           if recon-trl-seen
+               perform 3610-print-trl-reconciliation thru 3610-exit
+           end-if.
+           if recon-hdr-seen and recon-trl-seen
+                   and recon-hdr-hold not = recon-trl-hold
+               perform 3620-print-xcheck-reconciliation thru
+                   3620-exit
+           end-if.
+           if table-truncated
+               move table-max to out-trunc-limit
+               move skipped-count to out-trunc-skipped
+               write output-line from truncation-line
+                   after advancing 1 line
+           end-if.
+           if reject-count > zero
+               perform 3500-print-rejects thru 3500-exit
+           end-if.
+           if total-weight <= 1
+               perform 3810-write-csv-no-valid-row thru 3810-exit
+           else
+               perform 3800-write-csv-row thru 3800-exit
+           end-if.
+           perform 3900-write-run-log thru 3900-exit.
+           perform 3700-clear-checkpoint thru 3700-exit.
+       3000-exit.
+           exit.
+
+       3050-calc-and-print-stats.
+           compute m = sx / total-weight.
+           perform 3100-sum-loop thru 3100-exit
+               varying i from 1 by 1 until i is greater than n.
+           compute degrees-freedom = total-weight - 1.
+           compute std = (sdev / degrees-freedom) ** 0.5.
+           move m to out-mn.
+           move std to out-st.
+           perform 3200-calc-geo-mean thru 3200-exit.
+           move m1 to out-gm.
+           perform 3300-calc-har-mean thru 3300-exit.
+           move m1 to out-hm.
+           perform 3400-calc-median thru 3400-exit.
+           move m1 to out-med.
+           compute m1 = std * std.
+           move m1 to out-var.
+           perform 3450-calc-quartiles thru 3450-exit.
+           write output-line from print-line-1 after advancing 1 line.
+           write output-line from print-line-2 after advancing 1 line.
+           write output-line from print-line-3 after advancing 1 line.
+           write output-line from print-line-4 after advancing 1 line.
+           write output-line from print-line-5 after advancing 1 line.
+           write output-line from print-line-6 after advancing 1 line.
+           write output-line from print-line-7 after advancing 1 line.
+           write output-line from print-line-8 after advancing 1 line.
+           write output-line from print-line-9 after advancing 1 line.
+           write output-line from print-line-10 after advancing 1 line.
+           write output-line from print-line-11 after advancing 1 line.
+       3050-exit.
+           exit.
+
+       3100-sum-loop.
+           compute temp = x(i) - m.
+           compute temp = temp * temp * w(i).
+           compute sdev = sdev + temp.
+       3100-exit.
+           exit.
+
+       3200-calc-geo-mean.
+           set m1 to 0.
+           perform 3210-geo-loop thru 3210-exit
+               varying i from 1 by 1 until i is greater than n.
+           compute m1 = m1 / total-weight.
+           compute m1 = m1 ** 0.5.
+       3200-exit.
+           exit.
+
+       3210-geo-loop.
+           compute m1 = m1 + (x(i) * x(i) * w(i)).
+       3210-exit.
+           exit.
+
+       3300-calc-har-mean.
+           set m1 to 0.
+           perform 3310-har-loop thru 3310-exit
+               varying i from 1 by 1 until i is greater than n.
+           compute m1 = total-weight / m1.
+       3300-exit.
+           exit.
+
+       3310-har-loop.
+           compute temp = w(i) / x(i).
+           compute m1 = m1 + temp.
+       3310-exit.
+           exit.
+
+      ******************************************************************
+      * 3400-CALC-MEDIAN - WHEN EVERY ROW CARRIES THE DEFAULT WEIGHT OF
+      * 1 (TOTAL-WEIGHT = N) THE ORIGINAL MIDDLE-OF-THE-SORTED-TABLE
+      * FORMULA RUNS UNCHANGED.  ONCE A FREQUENCY TABLE PUTS REAL
+      * WEIGHTS IN PLAY, 3410-CALC-WEIGHTED-MEDIAN WALKS THE SAME
+      * SORTED TABLE ACCUMULATING WEIGHT UNTIL HALF THE TOTAL WEIGHT
+      * IS ACCOUNTED FOR.
+      ******************************************************************
+       3400-calc-median.
+           set m1 to 0.
+           sort sample-entry on descending key x.
+           if total-weight = n
+               compute i rounded = (n) / 2
+               compute m1 = x(i) + x(i + 1)
+               compute m1 = m1 / 2
+           else
+               perform 3410-calc-weighted-median thru 3410-exit
+           end-if.
+       3400-exit.
+           exit.
+
+      ******************************************************************
+      * 3410-CALC-WEIGHTED-MEDIAN - THE TABLE IS SORTED DESCENDING, SO
+      * X(N) IS THE SMALLEST VALUE.  WALKING FROM I = N DOWN TO 1
+      * VISITS THE VALUES IN ASCENDING ORDER, ACCUMULATING WEIGHT UNTIL
+      * IT REACHES THE FIRST VALUE WHOSE CUMULATIVE WEIGHT IS AT LEAST
+      * HALF OF TOTAL-WEIGHT.  THE THRESHOLD IS TESTED AS
+      * 2 * CUM-WEIGHT >= TOTAL-WEIGHT RATHER THAN CUM-WEIGHT AGAINST A
+      * PRE-DIVIDED HALF-WEIGHT, SO AN ODD TOTAL-WEIGHT IS NOT
+      * TRUNCATED AWAY BEFORE THE COMPARISON.
+      ******************************************************************
+       3410-calc-weighted-median.
+           move zero to cum-weight.
+           move n to median-idx.
+           perform 3415-accum-weight-loop thru 3415-exit
+               varying i from n by -1
+               until i < 1 or 2 * cum-weight >= total-weight.
+           move x(median-idx) to m1.
+       3410-exit.
+           exit.
+
+       3415-accum-weight-loop.
+           add w(i) to cum-weight.
+           move i to median-idx.
+       3415-exit.
+           exit.
+
+      ******************************************************************
+      * 3450-CALC-QUARTILES - RUNS AFTER 3400-CALC-MEDIAN HAS ALREADY
+      * SORTED X DESCENDING, SO MIN/MAX ARE JUST THE TWO ENDS OF THE
+      * TABLE.  WHEN EVERY ROW CARRIES THE DEFAULT WEIGHT OF 1
+      * (TOTAL-WEIGHT = N) THE 25TH/75TH PERCENTILES USE THE ORIGINAL
+      * NEAREST-RANK METHOD UNCHANGED, MIRRORING THE ASCENDING RANK
+      * BACK INTO A DESCENDING INDEX.  ONCE A FREQUENCY TABLE PUTS REAL
+      * WEIGHTS IN PLAY, 3455-CALC-WEIGHTED-Q1 AND 3460-CALC-WEIGHTED-
+      * Q3 WALK THE SAME SORTED TABLE 3410-CALC-WEIGHTED-MEDIAN USES,
+      * ACCUMULATING WEIGHT UNTIL 25% AND 75% OF TOTAL-WEIGHT ARE
+      * ACCOUNTED FOR, SO A FEW HEAVILY-WEIGHTED ROWS DO NOT GET
+      * OUTVOTED BY MANY LIGHTLY-WEIGHTED ONES.
+      ******************************************************************
+       3450-calc-quartiles.
+           move x(1) to out-max.
+           move x(n) to out-min.
+           compute m1 = x(1) - x(n).
+           move m1 to out-range.
+           if total-weight = n
+               compute q1-rank = (n + 3) / 4
+               compute q3-rank = (3 * n + 3) / 4
+               compute q1-idx = n - q1-rank + 1
+               compute q3-idx = n - q3-rank + 1
+           else
+               perform 3455-calc-weighted-q1 thru 3455-exit
+               perform 3460-calc-weighted-q3 thru 3460-exit
+           end-if.
+           move x(q1-idx) to out-q1.
+           move x(q3-idx) to out-q3.
+       3450-exit.
+           exit.
+
+       3455-calc-weighted-q1.
+           move zero to cum-weight.
+           move n to q1-idx.
+           perform 3456-accum-q1-loop thru 3456-exit
+               varying i from n by -1
+               until i < 1 or 4 * cum-weight >= total-weight.
+       3455-exit.
+           exit.
+
+       3456-accum-q1-loop.
+           add w(i) to cum-weight.
+           move i to q1-idx.
+       3456-exit.
+           exit.
+
+       3460-calc-weighted-q3.
+           move zero to cum-weight.
+           move n to q3-idx.
+           perform 3461-accum-q3-loop thru 3461-exit
+               varying i from n by -1
+               until i < 1 or 4 * cum-weight >= 3 * total-weight.
+       3460-exit.
+           exit.
+
+       3461-accum-q3-loop.
+           add w(i) to cum-weight.
+           move i to q3-idx.
+       3461-exit.
+           exit.
+
+      ******************************************************************
+      * 3600-PRINT-RECONCILIATION - COMPARES THE EXPECTED ROW COUNT
+      * FROM AN HDR OR TRL CONTROL RECORD AGAINST N, THE NUMBER OF
+      * ROWS THAT ACTUALLY PASSED VALIDATION.  THE RAW COMP FIELDS ARE
+      * COMPARED BEFORE EITHER ONE IS MOVED TO ITS EDITED PRINT FIELD.
+      ******************************************************************
+       3600-print-reconciliation.
+           move recon-hdr-hold to out-recon-expected.
+           move n to out-recon-read.
+           if recon-hdr-hold = n
+               move 'MATCH' to out-recon-result
+           else
+               move 'MISMATCH' to out-recon-result
+           end-if.
+           write output-line from reconciliation-line
+               after advancing 1 line.
+       3600-exit.
+           exit.
+
+      ******************************************************************
+      * 3610-PRINT-TRL-RECONCILIATION - SAME CHECK AS 3600 BUT AGAINST
+      * A TRAILING TRL CONTROL RECORD'S EXPECTED COUNT, SO A FILE
+      * CARRYING BOTH HDR AND TRL GETS BOTH COMPARED AGAINST N.
+      ******************************************************************
+       3610-print-trl-reconciliation.
+           move recon-trl-hold to out-recon-trl-expected.
+           move n to out-recon-trl-read.
+           if recon-trl-hold = n
+               move 'MATCH' to out-recon-trl-result
+           else
+               move 'MISMATCH' to out-recon-trl-result
+           end-if.
+           write output-line from reconciliation-trl-line
+               after advancing 1 line.
+       3610-exit.
+           exit.
+
+      ******************************************************************
+      * 3620-PRINT-XCHECK-RECONCILIATION - A FILE WITH BOTH HDR AND TRL
+      * WHOSE COUNTS DISAGREE WITH EACH OTHER IS THE CLASSIC SIGN OF A
+      * FILE TRUNCATED OR CORRUPTED IN TRANSIT, EVEN IF ONE OF THE TWO
+      * HAPPENS TO STILL MATCH N.  THIS IS CALLED ONLY WHEN BOTH WERE
+      * SEEN AND THEY DISAGREE.
+      ******************************************************************
+       3620-print-xcheck-reconciliation.
+           move recon-hdr-hold to out-recon-xcheck-hdr.
+           move recon-trl-hold to out-recon-xcheck-trl.
+           write output-line from reconciliation-xcheck-line
+               after advancing 1 line.
+       3620-exit.
+           exit.
+
+      ******************************************************************
+      * 3700-CLEAR-CHECKPOINT - A DATASET THAT MAKES IT ALL THE WAY TO
+      * THE PRINTED REPORT NO LONGER NEEDS ITS CHECKPOINT; CKPTFILE IS
+      * EMPTIED SO A LATER RUN DOES NOT MISTAKENLY RESUME A FINISHED
+      * DATASET PARTWAY THROUGH.
+      ******************************************************************
+       3700-clear-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+       3700-exit.
+           exit.
+
+      ******************************************************************
+      * 3500-PRINT-REJECTS - LISTS THE ROWS THAT WERE KEPT OUT OF THE
+      * STATISTICS, WITH THE REASON FOR EACH.  THE TABLE ONLY HOLDS THE
+      * FIRST 2000 REJECTS BUT REJECT-COUNT STILL SHOWS THE TRUE TOTAL.
+      ******************************************************************
+       3500-print-rejects.
+           write output-line from reject-section-header
+               after advancing 1 line.
+           if reject-count > 2000
+               move 2000 to reject-print-limit
+           else
+               move reject-count to reject-print-limit
+           end-if.
+           perform 3510-print-one-reject thru 3510-exit
+               varying i from 1 by 1 until i is greater than
+                   reject-print-limit.
+           move reject-count to out-reject-count.
+           write output-line from reject-count-line
+               after advancing 1 line.
+       3500-exit.
+           exit.
+
+       3510-print-one-reject.
+           move rj-recno(i) to out-reject-recno.
+           move rj-text(i) to out-reject-text.
+           move rj-reason(i) to out-reject-reason.
+           write output-line from reject-detail-line
+               after advancing 1 line.
+       3510-exit.
+           exit.
+
+      ******************************************************************
+      * 3800-WRITE-CSV-ROW - APPENDS ONE ROW TO CSV-FILE FOR THIS
+      * DATASET, CARRYING THE DATASET NAME, RECORD COUNT AND THE SIX
+      * COMPUTED STATISTICS IN COMMA-DELIMITED FORM.
+      ******************************************************************
+       3800-write-csv-row.
+           move n to csv-n-display.
+           move spaces to csv-line.
+           string in-file-name    delimited by space
+                  ','             delimited by size
+                  csv-n-display   delimited by size
+                  ','             delimited by size
+                  out-mn          delimited by size
+                  ','             delimited by size
+                  out-st          delimited by size
+                  ','             delimited by size
+                  out-gm          delimited by size
+                  ','             delimited by size
+                  out-hm          delimited by size
+                  ','             delimited by size
+                  out-med         delimited by size
+                  ','             delimited by size
+                  out-var         delimited by size
+                  into csv-line
+           end-string.
+           write csv-line.
+       3800-exit.
+           exit.
+
+      ******************************************************************
+      * 3810-WRITE-CSV-NO-VALID-ROW - WHEN THERE ARE TOO FEW VALID ROWS
+      * TO COMPUTE STATISTICS, OUT-MN/OUT-ST/ETC STILL HOLD WHATEVER
+      * THE PREVIOUS DATASET LEFT IN THEM (OR ARE UNINITIALIZED ON THE
+      * FIRST DATASET), SO THE NORMAL STATS ROW MUST NOT BE WRITTEN.
+      * THIS SENTINEL ROW KEEPS THE RECORD COUNT COLUMN HONEST WHILE
+      * LEAVING THE SIX STATISTIC COLUMNS BLANK.
+      ******************************************************************
+       3810-write-csv-no-valid-row.
+           move n to csv-n-display.
+           move spaces to csv-line.
+           string in-file-name    delimited by space
+                  ','             delimited by size
+                  csv-n-display   delimited by size
+                  ',NO VALID DATA,,,,,'
+                                  delimited by size
+                  into csv-line
+           end-string.
+           write csv-line.
+       3810-exit.
+           exit.
+
+      ******************************************************************
+      * 3900-WRITE-RUN-LOG - APPENDS ONE AUDIT-TRAIL LINE FOR THIS
+      * DATASET TO RUNLOG.  RUNLOG IS OPENED EXTEND SO EARLIER RUNS'
+      * LINES ARE KEPT; A FILE-STATUS OF '35' MEANS RUNLOG DOES NOT
+      * EXIST YET, SO IT IS CREATED ONCE AND THEN RE-OPENED EXTEND.
+      ******************************************************************
+       3900-write-run-log.
+           accept run-date from date yyyymmdd.
+           accept run-time from time.
+           open extend run-log-file.
+           if runlog-status = '35'
+               open output run-log-file
+               close run-log-file
+               open extend run-log-file
+           end-if.
+           if runlog-status not = '00'
+               display ' *** UNABLE TO OPEN RUN LOG FILE, STATUS = '
+                   runlog-status
+               move 16 to return-code
+               stop run
+           end-if.
+           move run-date to out-run-date.
+           move run-time(1:6) to out-run-time.
+           move in-file-name to out-run-infile.
+           move out-file-name to out-run-outfile.
+           move rows-seen to out-run-read.
+           move reject-count to out-run-rejected.
+           write run-log-record from runlog-line.
+           close run-log-file.
+       3900-exit.
+           exit.
+
+      ******************************************************************
+      * 4000-BATCH-LOOP - DRIVES ONE DATASET PER LINE OF THE DRIVER
+      * FILE THROUGH THE SAME INPUT/CALC/PRINT LOGIC USED FOR A
+      * SINGLE-FILE RUN, APPENDING EACH DATASET'S BLOCK TO OUT-FILE.
+      ******************************************************************
+       4000-batch-loop.
+           open input driver-file.
+           if driver-status not = '00'
+               display ' *** UNABLE TO OPEN DRIVER FILE '
+                   driver-file-name ', STATUS = ' driver-status
+               move 16 to return-code
+               stop run
+           end-if.
+           perform 4100-process-one-dataset thru 4100-exit
+               until drv-eof.
+           close driver-file.
+       4000-exit.
+           exit.
+
+       4100-process-one-dataset.
+           read driver-file into driver-record
+               at end move 'Y' to drv-eof-sw
+           end-read.
+           if not drv-eof and driver-record not = spaces
+               move driver-record to in-file-name
+               perform 1300-start-dataset thru 1300-exit
+               perform 2000-read-loop thru 2000-exit
+               perform 3000-calc-and-print thru 3000-exit
+               close input-file
+           end-if.
+       4100-exit.
+           exit.
+
+       9999-exit.
+           close output-file.
+           close csv-file.
+           stop run.
